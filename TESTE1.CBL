@@ -0,0 +1,664 @@
+000100*================================================================
+000110* RESTAURANT ORDER APP
+000120*================================================================
+000130 IDENTIFICATION DIVISION.
+000140 PROGRAM-ID.       TESTE1.
+000150 AUTHOR.           CHEN LI TE.
+000160 INSTALLATION.     RESTAURANT OPERATIONS.
+000170 DATE-WRITTEN.     03/02/2019.
+000180 DATE-COMPILED.
+000190*
+000200* HISTORICO DE ALTERACOES
+000210* ------------------------------------------------------------
+000220* 2019-02-03 CLT  PROGRAMA ORIGINAL - CARTAO UNICO VIA ACCEPT,
+000230*                 CARDAPIO FIXO EM 2 TURNOS (MORNING/NIGHT).
+000240* 2026-08-09 CLT  INCLUIDO TURNO LUNCH COM CARDAPIO PROPRIO E
+000250*                 RECONCILIACAO DA QUANTIDADE DE PRATOS CONTRA O
+000260*                 TAMANHO REAL DO CARDAPIO DE CADA TURNO.
+000270* 2026-08-09 CLT  LEITURA EM LOTE (CARDIN) NO LUGAR DO ACCEPT
+000280*                 UNICO, COM CHECKPOINT/RESTART E CARTOES
+000290*                 INVALIDOS GRAVADOS EM CARDREJ EM VEZ DE
+000300*                 ENCERRAR O JOB NO PRIMEIRO ERRO.
+000310* 2026-08-09 CLT  CONTAGEM DE QUANTIDADE (xN) GENERALIZADA PARA
+000320*                 TODOS OS PRATOS, CARDAPIO EXTERNALIZADO NO
+000330*                 ARQUIVO MENUFILE COM PRECO, TOTAL DA CONTA POR
+000340*                 CARTAO E RELATORIO DE FECHAMENTO DE TURNO.
+000350* 2026-08-09 CLT  SAIDA ESTRUTURADA GRAVADA EM SAIDAOUT PARA
+000360*                 ALIMENTAR OS SISTEMAS DE PDV E BAIXA DE
+000370*                 ESTOQUE.
+000380*
+000390 ENVIRONMENT DIVISION.
+000400 INPUT-OUTPUT SECTION.
+000410 FILE-CONTROL.
+000420     SELECT CARDIN
+000430         ASSIGN TO "CARDIN"
+000440         ORGANIZATION IS LINE SEQUENTIAL.
+000450     SELECT CARDREJ
+000460         ASSIGN TO "CARDREJ"
+000465         ORGANIZATION IS LINE SEQUENTIAL
+000466         FILE STATUS IS WS-CARDREJ-STATUS.
+000480     SELECT MENUFILE
+000490         ASSIGN TO "MENUFILE"
+000500         ORGANIZATION IS LINE SEQUENTIAL.
+000510     SELECT SAIDAOUT
+000520         ASSIGN TO "SAIDAOUT"
+000525         ORGANIZATION IS LINE SEQUENTIAL
+000526         FILE STATUS IS WS-SAIDAOUT-STATUS.
+000540     SELECT CKPTFILE
+000550         ASSIGN TO "CKPTFILE"
+000555         ORGANIZATION IS LINE SEQUENTIAL
+000556         FILE STATUS IS WS-CKPTFILE-STATUS.
+000570*
+000580 DATA DIVISION.
+000590 FILE SECTION.
+000600*
+000610 FD  CARDIN
+000620     RECORDING MODE IS F
+000630     RECORD CONTAINS 24 CHARACTERS
+000640     LABEL RECORDS ARE STANDARD.
+000650     COPY CARTCTL.
+000660*
+000670 FD  CARDREJ
+000680     RECORDING MODE IS F
+000690     RECORD CONTAINS 44 CHARACTERS
+000700     LABEL RECORDS ARE STANDARD.
+000710     COPY CARTREJ.
+000720*
+000730 FD  MENUFILE
+000740     RECORDING MODE IS F
+000750     RECORD CONTAINS 19 CHARACTERS
+000760     LABEL RECORDS ARE STANDARD.
+000770     COPY MENUREC.
+000780*
+000790 FD  SAIDAOUT
+000800     RECORDING MODE IS F
+000810     RECORD CONTAINS 80 CHARACTERS
+000820     LABEL RECORDS ARE STANDARD.
+000830     COPY SAIDREC.
+000840*
+000850 FD  CKPTFILE
+000860     RECORDING MODE IS F
+000870     RECORD CONTAINS 6 CHARACTERS
+000880     LABEL RECORDS ARE STANDARD.
+000890     COPY CKPTREC.
+000900*
+000910 WORKING-STORAGE SECTION.
+000920*
+000930 77  WS-INFORMOU-PRATO       PIC X(01) VALUE 'N'.
+000940 77  WS-MOTIVO-REJEITO       PIC X(20) VALUE SPACES.
+000950 77  IND                     PIC 9(01) VALUE ZEROS.
+000960 77  IND1                    PIC 9(01) VALUE ZEROS.
+000970 77  IND2                    PIC 9(01) VALUE ZEROS.
+000980 77  IND-SAI                 PIC 9(01) VALUE ZEROS.
+000981 77  IND3                    PIC 9(01) VALUE ZEROS.
+000982 77  IND4                    PIC 9(01) VALUE ZEROS.
+000983 77  IND5                    PIC 9(01) VALUE ZEROS.
+000984 77  WS-PRATO-TEMP           PIC X(01) VALUE SPACES.
+000990 77  WS-MENU-IND1            PIC 9(01) VALUE ZEROS.
+001000 77  WS-PRECO-ORDEM          PIC 9(05)V99 VALUE ZEROS.
+001010 77  WS-TOTAL-EDIT           PIC ZZZZ9.99.
+001020 77  WS-CONTADOR-REGISTROS   PIC 9(06) VALUE ZEROS.
+001030 77  WS-CONTADOR-CHECKPOINT  PIC 9(06) VALUE ZEROS.
+001040 77  WS-INTERVALO-CHECKPOINT PIC 9(04) VALUE 0050.
+001041 77  WS-CARDREJ-STATUS       PIC X(02) VALUE ZEROS.
+001042 77  WS-SAIDAOUT-STATUS      PIC X(02) VALUE ZEROS.
+001043 77  WS-CKPTFILE-STATUS      PIC X(02) VALUE ZEROS.
+001050 77  WS-RESTART-PARM         PIC X(08) VALUE SPACES.
+001055 77  WS-RESTART-PARM-J       PIC X(06) JUSTIFIED RIGHT
+001056                                       VALUE SPACES.
+001057 77  WS-RESTART-LEN          PIC 9(02) VALUE ZEROS.
+001060 77  WS-RESTART-PONTO        PIC 9(06) VALUE ZEROS.
+001070*
+001080 01  WS-SWITCHES.
+001090     05  WS-FIM-CARDIN-SW         PIC X(01) VALUE 'N'.
+001100         88  WS-FIM-CARDIN                  VALUE 'S'.
+001110     05  WS-FIM-MENUFILE-SW       PIC X(01) VALUE 'N'.
+001120         88  WS-FIM-MENUFILE                VALUE 'S'.
+001130     05  WS-CARTAO-REJEITADO-SW   PIC X(01) VALUE 'N'.
+001140         88  WS-CARTAO-REJEITADO            VALUE 'S'.
+001150     05  WS-FOUND-BLANK-SW        PIC X(01) VALUE 'N'.
+001160         88  WS-FOUND-BLANK                 VALUE 'S'.
+001170     05  WS-DISH-INVALIDO-SW      PIC X(01) VALUE 'N'.
+001180         88  WS-DISH-INVALIDO               VALUE 'S'.
+001181     05  WS-MENU-INVALIDO-SW      PIC X(01) VALUE 'N'.
+001182         88  WS-MENU-INVALIDO               VALUE 'S'.
+001190*
+001200*    MAXIMO DE PRATOS DISTINTOS POR TURNO: 1-MORNING 2-LUNCH
+001210*    3-NIGHT. CARREGADA POR REDEFINES PARA EVITAR UM MOVE POR
+001220*    POSICAO.
+001230 01  WS-MAX-DISH-VALORES.
+001240     05  FILLER                   PIC 9(01) VALUE 3.
+001250     05  FILLER                   PIC 9(01) VALUE 4.
+001260     05  FILLER                   PIC 9(01) VALUE 4.
+001270 01  WS-MAX-DISH-TAB REDEFINES WS-MAX-DISH-VALORES.
+001280     05  WS-MAX-DISH OCCURS 3 TIMES PIC 9(01).
+001290*
+001300 01  TABELA-PRATOS.
+001310     05  TAB-PERIODO OCCURS 3 TIMES.
+001320         10  TAB-DISH OCCURS 4 TIMES.
+001330             15  TAB-PRATO        PIC X(06).
+001340             15  TAB-PRECO        PIC 9(03)V99.
+001350*
+001360*    TOTAIS DE FECHAMENTO DE TURNO, POR TURNO E POR PRATO, NA
+001370*    MESMA CHAVE (TURNO, PRATO) DE TABELA-PRATOS.
+001380 01  WS-TOTAIS-TURNO.
+001390     05  WS-TOTAL-PERIODO OCCURS 3 TIMES.
+001400         10  WS-TOTAL-DISH OCCURS 4 TIMES PIC 9(05).
+001410*
+001420*    CONTROLE DE 1A OCORRENCIA E QUANTIDADE POR PRATO DENTRO DO
+001430*    CARTAO CORRENTE, PARA MONTAR O CAMPO "PRATO(xN)" EM SAIDA.
+001440 01  WS-TAB-PRATO-SLOT.
+001450     05  WS-PRI-SLOT-IND  OCCURS 4 TIMES PIC 9(01) VALUE ZEROS.
+001460     05  WS-SLOT-QTD      OCCURS 8 TIMES PIC 9(01) VALUE ZEROS.
+001470     05  WS-SLOT-DISH-NUM OCCURS 8 TIMES PIC 9(01) VALUE ZEROS.
+001480*
+001490 01  SAIDA.
+001500     05  SAI-DISH OCCURS 8 TIMES.
+001510         10  SAI-PRATO       PIC X(10).
+001520         10  SAI-VIRGULAS    PIC X(01).
+001530*
+001540 01  FILLER.
+001550     05  WS-CAMPO.
+001560         10  WS-PRATO        PIC X(06).
+001570         10  FILLER          PIC X(02) VALUE '(x'.
+001580         10  WS-QTD          PIC 9(01).
+001590         10  FILLER          PIC X(01) VALUE ')'.
+001600*
+001610 PROCEDURE DIVISION.
+001620*
+001630*===  LACO PRINCIPAL DO LOTE  ===================================
+001640 0000-MAINLINE SECTION.
+001650*
+001660     PERFORM 1000-INICIALIZA.
+001670*
+001680     PERFORM 2000-PROCESSA-CARTAO
+001690         UNTIL WS-FIM-CARDIN.
+001700*
+001710     PERFORM 9000-FINALIZA.
+001720*
+001730     STOP RUN.
+001740*
+001750 0000-EXIT.
+001760*
+001770*===  ABRE ARQUIVOS, CARREGA CARDAPIO E TRATA RESTART  ==========
+001780 1000-INICIALIZA SECTION.
+001790*
+001800     INITIALIZE TABELA-PRATOS.
+001810     INITIALIZE WS-TOTAIS-TURNO.
+001820*
+001821     ACCEPT WS-RESTART-PARM FROM COMMAND-LINE.
+001822     PERFORM 640-DETERMINA-RESTART-PONTO.
+001823*
+001830     OPEN INPUT  CARDIN.
+001831     IF WS-RESTART-PONTO > ZEROS
+001832         OPEN EXTEND CARDREJ
+001833         IF WS-CARDREJ-STATUS = '35'
+001834             OPEN OUTPUT CARDREJ
+001835         END-IF
+001836         OPEN EXTEND SAIDAOUT
+001837         IF WS-SAIDAOUT-STATUS = '35'
+001838             OPEN OUTPUT SAIDAOUT
+001839         END-IF
+001840         OPEN EXTEND CKPTFILE
+001841         IF WS-CKPTFILE-STATUS = '35'
+001842             OPEN OUTPUT CKPTFILE
+001843         END-IF
+001844     ELSE
+001845         OPEN OUTPUT CARDREJ
+001846         OPEN OUTPUT SAIDAOUT
+001847         OPEN OUTPUT CKPTFILE
+001848     END-IF.
+001870*
+001880     OPEN INPUT  MENUFILE.
+001890     PERFORM 300-CARREGA-TABELA-PRATOS
+001900         UNTIL WS-FIM-MENUFILE.
+001910     CLOSE MENUFILE.
+001920*
+001930     PERFORM 650-VERIFICA-RESTART.
+001950*
+001960 1000-EXIT.
+001970*
+001980*===  PROCESSA UM CARTAO E LE O PROXIMO  ========================
+001990 2000-PROCESSA-CARTAO SECTION.
+002000*
+002010     INITIALIZE SAIDA.
+002020     INITIALIZE WS-TAB-PRATO-SLOT.
+002030     MOVE ZEROS TO IND-SAI.
+002040     MOVE ZEROS TO WS-PRECO-ORDEM.
+002050*
+002060     PERFORM 100-TRATA-CARTAO-CONTROLE.
+002070*
+002080     IF NOT WS-CARTAO-REJEITADO
+002081         PERFORM 200-CLASSIFICA-PRATOS
+002082             VARYING IND3 FROM 1 BY 1 UNTIL IND3 > 8
+002090         PERFORM 400-TRATA-SAIDA
+002100     END-IF.
+002110*
+002120     IF WS-CONTADOR-REGISTROS - WS-CONTADOR-CHECKPOINT
+002130             >= WS-INTERVALO-CHECKPOINT
+002140         PERFORM 600-GRAVA-CHECKPOINT
+002150         MOVE WS-CONTADOR-REGISTROS TO WS-CONTADOR-CHECKPOINT
+002160     END-IF.
+002170*
+002180     PERFORM 2100-LER-CARDIN.
+002190*
+002200 2000-EXIT.
+002210*
+002220*===  LE O PROXIMO CARTAO DE CARDIN  ============================
+002230 2100-LER-CARDIN SECTION.
+002240*
+002250     READ CARDIN
+002260         AT END
+002270             MOVE 'S' TO WS-FIM-CARDIN-SW
+002280         NOT AT END
+002290             ADD 1 TO WS-CONTADOR-REGISTROS
+002300     END-READ.
+002310*
+002320 2100-EXIT.
+002330*
+002340*===  RECEBE E TRATA DADOS DO CARTAO CONTROLE  ==================
+002350 100-TRATA-CARTAO-CONTROLE SECTION.
+002360*
+002370     MOVE 'N' TO WS-CARTAO-REJEITADO-SW.
+002380     MOVE 'N' TO WS-DISH-INVALIDO-SW.
+002390     MOVE 'N' TO WS-FOUND-BLANK-SW.
+002400     MOVE 'N' TO WS-INFORMOU-PRATO.
+002410     MOVE SPACES TO WS-MOTIVO-REJEITO.
+002420*
+002430     IF CC-PERIODO NOT = 'MORNING' AND NOT = 'LUNCH'
+002440             AND NOT = 'NIGHT'
+002450         MOVE 'PERIODO INVALIDO' TO WS-MOTIVO-REJEITO
+002460         MOVE 'S' TO WS-CARTAO-REJEITADO-SW
+002470     END-IF.
+002480*
+002490     IF NOT WS-CARTAO-REJEITADO
+002500         IF CC-VIRGULA1 NOT = ','
+002510             MOVE 'VIRGULA INVALIDA' TO WS-MOTIVO-REJEITO
+002520             MOVE 'S' TO WS-CARTAO-REJEITADO-SW
+002530         END-IF
+002540     END-IF.
+002550*
+002560     IF NOT WS-CARTAO-REJEITADO
+002570         IF CC-PERIODO = 'MORNING'
+002580             MOVE 1 TO IND1
+002590         ELSE
+002600             IF CC-PERIODO = 'LUNCH'
+002610                 MOVE 2 TO IND1
+002620             ELSE
+002630                 MOVE 3 TO IND1
+002640             END-IF
+002650         END-IF
+002660*
+002670         MOVE 1 TO IND
+002680         PERFORM 150-CONSISTE-PRATOS
+002690             UNTIL IND > 8 OR WS-CARTAO-REJEITADO
+002700     END-IF.
+002710*
+002720     IF NOT WS-CARTAO-REJEITADO
+002730         MOVE 1 TO IND
+002740         PERFORM 160-RECONCILIA-DISH
+002750             UNTIL IND > 8 OR WS-CARTAO-REJEITADO
+002760     END-IF.
+002770*
+002780     IF NOT WS-CARTAO-REJEITADO AND WS-INFORMOU-PRATO = 'N'
+002790         MOVE 'NAO INFORMOU PRATO' TO WS-MOTIVO-REJEITO
+002800         MOVE 'S' TO WS-CARTAO-REJEITADO-SW
+002810     END-IF.
+002820*
+002830     IF WS-CARTAO-REJEITADO
+002840         PERFORM 350-GRAVA-REJEITO
+002850     END-IF.
+002860*
+002870 100-EXIT.
+002880*
+002890*===  CONSISTE CADA POSICAO DE PRATO DO CARTAO CONTROLE  ========
+002900 150-CONSISTE-PRATOS SECTION.
+002910*
+002920     IF CC-PRATO (IND) NOT NUMERIC AND CC-PRATO (IND) NOT = SPACES
+002930         MOVE 'PRATO INVALIDO' TO WS-MOTIVO-REJEITO
+002940         MOVE 'S' TO WS-CARTAO-REJEITADO-SW
+002950     END-IF.
+002960*
+002970     IF NOT WS-CARTAO-REJEITADO
+002980         IF CC-VIRGULAS (IND) NOT = ',' AND NOT = SPACES
+002990             MOVE 'VIRGULA INVALIDA' TO WS-MOTIVO-REJEITO
+003000             MOVE 'S' TO WS-CARTAO-REJEITADO-SW
+003010         END-IF
+003020     END-IF.
+003030*
+003040     IF CC-PERIODO = 'MORNING' AND (CC-PRATO (IND) = '1' OR '2'
+003050             OR '3')
+003060         MOVE 'S' TO WS-INFORMOU-PRATO
+003070     END-IF.
+003080*
+003090     IF CC-PERIODO = 'LUNCH' AND (CC-PRATO (IND) = '1' OR '2'
+003100             OR '3' OR '4')
+003110         MOVE 'S' TO WS-INFORMOU-PRATO
+003120     END-IF.
+003130*
+003140     IF CC-PERIODO = 'NIGHT' AND (CC-PRATO (IND) = '1' OR '2'
+003150             OR '3' OR '4')
+003160         MOVE 'S' TO WS-INFORMOU-PRATO
+003170     END-IF.
+003180*
+003190     ADD 1 TO IND.
+003200*
+003210 150-EXIT.
+003220*
+003230*===  RECONCILIA QTDE/PADRAO DE PRATOS CONTRA O CARDAPIO  =======
+003240*===  DO TURNO (DISH INVALIDO = CODIGO > CARDAPIO DO TURNO  =====
+003250*===  OU PRATO PREENCHIDO APOS UMA POSICAO EM BRANCO)  ==========
+003260 160-RECONCILIA-DISH SECTION.
+003270*
+003280     IF CC-PRATO (IND) = SPACES
+003290         MOVE 'S' TO WS-FOUND-BLANK-SW
+003300     ELSE
+003310         IF WS-FOUND-BLANK
+003320             MOVE 'S' TO WS-DISH-INVALIDO-SW
+003330         END-IF
+003340         IF CC-PRATO (IND) IS NUMERIC
+003350             MOVE CC-PRATO (IND) TO IND2
+003360             IF IND2 = ZEROS OR IND2 > WS-MAX-DISH (IND1)
+003361                     OR TAB-PRATO (IND1, IND2) = SPACES
+003370                 MOVE 'S' TO WS-DISH-INVALIDO-SW
+003380             END-IF
+003390         END-IF
+003400     END-IF.
+003410*
+003420     IF WS-DISH-INVALIDO
+003430         MOVE 'DISH INVALIDO' TO WS-MOTIVO-REJEITO
+003440         MOVE 'S' TO WS-CARTAO-REJEITADO-SW
+003450     END-IF.
+003460*
+003470     ADD 1 TO IND.
+003480*
+003490 160-EXIT.
+003491*
+003492*===  CLASSIFICA OS CODIGOS DE PRATO DO CARTAO EM ORDEM  ========
+003493*===  ASCENDENTE, PARA QUE SAIDA/SAIDAOUT SIGAM A ORDEM DO  =====
+003494*===  CARDAPIO EM VEZ DA ORDEM EM QUE O GARCOM DIGITOU  =========
+003495 200-CLASSIFICA-PRATOS SECTION.
+003496*
+003497     COMPUTE IND4 = IND3 + 1.
+003498     PERFORM 250-COMPARA-PRATOS
+003499         VARYING IND5 FROM IND4 BY 1 UNTIL IND5 > 8.
+003500*
+003501 200-EXIT.
+003502*
+003503 250-COMPARA-PRATOS SECTION.
+003504*
+003505     IF CC-PRATO (IND3) IS NUMERIC AND CC-PRATO (IND5) IS NUMERIC
+003506         IF CC-PRATO (IND3) > CC-PRATO (IND5)
+003507             MOVE CC-PRATO (IND3) TO WS-PRATO-TEMP
+003508             MOVE CC-PRATO (IND5) TO CC-PRATO (IND3)
+003509             MOVE WS-PRATO-TEMP   TO CC-PRATO (IND5)
+003510         END-IF
+003511     END-IF.
+003512*
+003513 250-EXIT.
+003514*
+003515*===  CARREGA A TABELA DE PRATOS A PARTIR DO ARQUIVO MENUFILE  ==
+003520 300-CARREGA-TABELA-PRATOS SECTION.
+003530*
+003540     READ MENUFILE
+003550         AT END
+003560             MOVE 'S' TO WS-FIM-MENUFILE-SW
+003570         NOT AT END
+003580             PERFORM 310-CARREGA-ITEM-MENU
+003590     END-READ.
+003600*
+003610 300-EXIT.
+003620*
+003630 310-CARREGA-ITEM-MENU SECTION.
+003640*
+003641     MOVE 'N' TO WS-MENU-INVALIDO-SW.
+003642*
+003650     IF MENU-PERIODO = 'MORNING'
+003660         MOVE 1 TO WS-MENU-IND1
+003670     ELSE
+003680         IF MENU-PERIODO = 'LUNCH'
+003690             MOVE 2 TO WS-MENU-IND1
+003700         ELSE
+003701             IF MENU-PERIODO = 'NIGHT'
+003702                 MOVE 3 TO WS-MENU-IND1
+003703             ELSE
+003704                 MOVE 'S' TO WS-MENU-INVALIDO-SW
+003705             END-IF
+003720         END-IF
+003730     END-IF.
+003731*
+003732     IF NOT WS-MENU-INVALIDO
+003733         IF MENU-DISH-NUM = ZEROS
+003734                 OR MENU-DISH-NUM > WS-MAX-DISH (WS-MENU-IND1)
+003735             MOVE 'S' TO WS-MENU-INVALIDO-SW
+003736         END-IF
+003737     END-IF.
+003740*
+003741     IF WS-MENU-INVALIDO
+003742         DISPLAY 'ITEM DE MENU INVALIDO IGNORADO: ' MENU-REC
+003743     ELSE
+003744         MOVE MENU-PRATO TO
+003745             TAB-PRATO (WS-MENU-IND1, MENU-DISH-NUM)
+003746         MOVE MENU-PRECO TO
+003747             TAB-PRECO (WS-MENU-IND1, MENU-DISH-NUM)
+003748     END-IF.
+003770*
+003780 310-EXIT.
+003790*
+003800*===  GRAVA O CARTAO RECUSADO NO ARQUIVO CARDREJ  ===============
+003810 350-GRAVA-REJEITO SECTION.
+003820*
+003830     MOVE CARTAO-CONTROLE  TO CCR-CARTAO-CONTROLE.
+003840     MOVE WS-MOTIVO-REJEITO TO CCR-MOTIVO.
+003850     WRITE CARTAO-REJEITADO.
+003860*
+003870     DISPLAY WS-MOTIVO-REJEITO.
+003880     DISPLAY 'ERRO CARTAO CONTROLE ' CARTAO-CONTROLE.
+003890*
+003900 350-EXIT.
+003910*
+003920*===  PREPARA O RESULTADO DE SAIDA DO CARTAO  ===================
+003930 400-TRATA-SAIDA SECTION.
+003940*
+003950     MOVE 1 TO IND.
+003960     PERFORM 450-MONTA-PRATOS UNTIL IND > 8.
+003970*
+003980     MOVE 1 TO IND.
+003990     PERFORM 470-AJUSTA-QTD-PRATOS UNTIL IND > IND-SAI.
+004000*
+004010     PERFORM 500-ATUALIZA-TOTAIS-TURNO.
+004020*
+004030     MOVE WS-PRECO-ORDEM TO WS-TOTAL-EDIT.
+004040     DISPLAY 'SAIDA = ' SAIDA ' TOTAL = ' WS-TOTAL-EDIT.
+004050*
+004060     PERFORM 480-GRAVA-SAIDA-POS.
+004070*
+004080 400-EXIT.
+004090*
+004100*===  MONTA OS DADOS DE SAIDA, CONTANDO QTDE POR PRATO  =========
+004110 450-MONTA-PRATOS SECTION.
+004120*
+004130     IF CC-PRATO (IND) IS NUMERIC
+004140         MOVE CC-PRATO (IND) TO IND2
+004150*
+004160         IF WS-PRI-SLOT-IND (IND2) = ZEROS
+004170             ADD 1 TO IND-SAI
+004180             MOVE TAB-PRATO (IND1, IND2) TO SAI-PRATO (IND-SAI)
+004190             MOVE ','                    TO SAI-VIRGULAS (IND-SAI)
+004200             MOVE IND-SAI                TO WS-PRI-SLOT-IND (IND2)
+004210             MOVE IND2              TO WS-SLOT-DISH-NUM (IND-SAI)
+004220             MOVE 1                      TO WS-SLOT-QTD (IND-SAI)
+004230         ELSE
+004240             ADD 1 TO WS-SLOT-QTD (WS-PRI-SLOT-IND (IND2))
+004250         END-IF
+004260*
+004270         ADD TAB-PRECO (IND1, IND2) TO WS-PRECO-ORDEM
+004280     END-IF.
+004290*
+004300     ADD 1 TO IND.
+004310*
+004320 450-EXIT.
+004330*
+004340*===  REESCREVE OS SLOTS COM MAIS DE 1 UNIDADE COMO PRATO(xN)  ==
+004350 470-AJUSTA-QTD-PRATOS SECTION.
+004360*
+004370     IF WS-SLOT-QTD (IND) > 1
+004380         MOVE SAI-PRATO (IND) (1:6) TO WS-PRATO
+004390         MOVE WS-SLOT-QTD (IND)     TO WS-QTD
+004400         MOVE WS-CAMPO              TO SAI-PRATO (IND)
+004410     END-IF.
+004420*
+004430     ADD 1 TO IND.
+004440*
+004450 470-EXIT.
+004460*
+004470*===  GRAVA O REGISTRO DE SAIDA ESTRUTURADA PARA PDV/ESTOQUE  ===
+004480 480-GRAVA-SAIDA-POS SECTION.
+004490*
+004500     INITIALIZE SAIDA-POS-REC.
+004510     MOVE CC-PERIODO TO SPR-PERIODO.
+004520     MOVE IND-SAI    TO SPR-NUM-PRATOS.
+004530*
+004540     MOVE 1 TO IND.
+004550     PERFORM 485-MONTA-ITEM-POS UNTIL IND > IND-SAI.
+004560*
+004570     MOVE WS-PRECO-ORDEM TO SPR-VALOR-TOTAL.
+004580*
+004590     WRITE SAIDA-POS-REC.
+004600*
+004610 480-EXIT.
+004620*
+004630 485-MONTA-ITEM-POS SECTION.
+004640*
+004650     MOVE WS-SLOT-DISH-NUM (IND) TO IND2.
+004660     MOVE TAB-PRATO (IND1, IND2) TO SPR-PRATO (IND).
+004670     MOVE WS-SLOT-QTD (IND)      TO SPR-QTD (IND).
+004680*
+004690     ADD 1 TO IND.
+004700*
+004710 485-EXIT.
+004720*
+004730*===  ACUMULA OS TOTAIS DE FECHAMENTO DE TURNO  =================
+004740 500-ATUALIZA-TOTAIS-TURNO SECTION.
+004750*
+004760     MOVE 1 TO IND.
+004770     PERFORM 510-ACUMULA-ITEM-TURNO UNTIL IND > IND-SAI.
+004780*
+004790 500-EXIT.
+004800*
+004810 510-ACUMULA-ITEM-TURNO SECTION.
+004820*
+004830     ADD WS-SLOT-QTD (IND)
+004840         TO WS-TOTAL-DISH (IND1, WS-SLOT-DISH-NUM (IND)).
+004850*
+004860     ADD 1 TO IND.
+004870*
+004880 510-EXIT.
+004890*
+004900*===  GRAVA UM CHECKPOINT COM O ULTIMO REGISTRO PROCESSADO  =====
+004910 600-GRAVA-CHECKPOINT SECTION.
+004920*
+004930     MOVE WS-CONTADOR-REGISTROS TO CKPT-ULT-REGISTRO.
+004940     WRITE CKPT-REC.
+004950     DISPLAY 'CHECKPOINT GRAVADO NO REGISTRO ' CKPT-ULT-REGISTRO.
+004960*
+004970 600-EXIT.
+004980*
+004985*===  DETERMINA O PONTO DE RESTART A PARTIR DO PARAMETRO DE  ===
+004986*===  COMMAND-LINE, ACEITANDO QUALQUER QTDE DE DIGITOS (NAO  ===
+004987*===  PRECISA VIR ZERO-PADDED A 6 POSICOES)  =====================
+004988 640-DETERMINA-RESTART-PONTO SECTION.
+004989*
+004990     MOVE ZEROS TO WS-RESTART-PONTO.
+004991     MOVE ZEROS TO WS-RESTART-LEN.
+004992*
+004993     IF WS-RESTART-PARM NOT = SPACES
+004994         INSPECT WS-RESTART-PARM TALLYING WS-RESTART-LEN
+004995             FOR CHARACTERS BEFORE INITIAL SPACE
+004996         MOVE WS-RESTART-PARM (1:WS-RESTART-LEN)
+004997             TO WS-RESTART-PARM-J
+004998         INSPECT WS-RESTART-PARM-J REPLACING
+004999             LEADING SPACE BY ZERO
+005000         IF WS-RESTART-LEN > 6
+005001             DISPLAY 'PARAMETRO DE RESTART INVALIDO IGNORADO: '
+005002                     WS-RESTART-PARM
+005003         ELSE
+005004             IF WS-RESTART-PARM-J IS NUMERIC
+005005                 MOVE WS-RESTART-PARM-J TO WS-RESTART-PONTO
+005006             ELSE
+005007                 DISPLAY
+005008                    'PARAMETRO DE RESTART INVALIDO IGNORADO: '
+005009                     WS-RESTART-PARM
+005010             END-IF
+005011         END-IF
+005012     END-IF.
+005013*
+005014 640-EXIT.
+005015*
+005016*===  PULA OS CARTOES JA PROCESSADOS EM LOTE ANTERIOR (RESTART) =
+005017 650-VERIFICA-RESTART SECTION.
+005018*
+005019     PERFORM 2100-LER-CARDIN.
+005020*
+005021     IF WS-RESTART-PONTO > ZEROS
+005022         DISPLAY 'RESTART SOLICITADO A PARTIR DO REGISTRO '
+005023                 WS-RESTART-PONTO
+005024         PERFORM 2100-LER-CARDIN
+005025             UNTIL WS-FIM-CARDIN
+005026                OR WS-CONTADOR-REGISTROS > WS-RESTART-PONTO
+005027     END-IF.
+005028*
+005029 650-EXIT.
+005190*
+005200*===  IMPRIME O RELATORIO DE FECHAMENTO DE TURNO  ===============
+005210 900-IMPRIME-RELATORIO-TURNO SECTION.
+005220*
+005230     DISPLAY '================================================'.
+005240     DISPLAY 'RELATORIO DE FECHAMENTO DE TURNO'.
+005250     DISPLAY '================================================'.
+005255*
+005256     IF WS-RESTART-PONTO > ZEROS
+005257         DISPLAY 'ATENCAO - LOTE RETOMADO A PARTIR DO REGISTRO '
+005258                 WS-RESTART-PONTO
+005259         DISPLAY 'OS TOTAIS ABAIXO NAO INCLUEM OS REGISTROS '
+005260                 'PROCESSADOS ANTES DO RESTART'
+005261     END-IF.
+005262*
+005270     MOVE 1 TO IND1.
+005280     PERFORM 910-IMPRIME-TOTAIS-PERIODO
+005290         VARYING IND1 FROM 1 BY 1 UNTIL IND1 > 3.
+005300*
+005310     DISPLAY '================================================'.
+005320*
+005330 900-EXIT.
+005340*
+005350 910-IMPRIME-TOTAIS-PERIODO SECTION.
+005360*
+005370     MOVE 1 TO IND2.
+005380     PERFORM 920-IMPRIME-TOTAL-PRATO
+005390         VARYING IND2 FROM 1 BY 1 UNTIL IND2 > 4.
+005400*
+005410 910-EXIT.
+005420*
+005430 920-IMPRIME-TOTAL-PRATO SECTION.
+005440*
+005450     IF TAB-PRATO (IND1, IND2) NOT = SPACES
+005460         DISPLAY TAB-PRATO (IND1, IND2) ' : '
+005470                 WS-TOTAL-DISH (IND1, IND2)
+005480     END-IF.
+005490*
+005500 920-EXIT.
+005510*
+005520*===  ENCERRA O LOTE: RELATORIO FINAL E FECHAMENTO DE ARQUIVOS ==
+005530 9000-FINALIZA SECTION.
+005540*
+005550     PERFORM 900-IMPRIME-RELATORIO-TURNO.
+005560*
+005570     CLOSE CARDIN.
+005580     CLOSE CARDREJ.
+005590     CLOSE SAIDAOUT.
+005600     CLOSE CKPTFILE.
+005610*
+005620 9000-EXIT.
+005630*
+005640************* FIM ****************
