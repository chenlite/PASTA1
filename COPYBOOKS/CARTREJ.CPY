@@ -0,0 +1,7 @@
+000100*----------------------------------------------------------------
+000200* CARTREJ - REGISTRO GRAVADO EM CARDREJ PARA CADA CARTAO DE
+000300*           CONTROLE RECUSADO, JUNTO COM O MOTIVO DA RECUSA.
+000400*----------------------------------------------------------------
+000500 01  CARTAO-REJEITADO.
+000600     05  CCR-CARTAO-CONTROLE     PIC X(24).
+000700     05  CCR-MOTIVO              PIC X(20).
