@@ -0,0 +1,11 @@
+000100*----------------------------------------------------------------
+000200* SAIDREC - SAIDA ESTRUTURADA (SAIDAOUT) PARA ALIMENTAR OS
+000300*           SISTEMAS DE PDV E BAIXA DE ESTOQUE.
+000400*----------------------------------------------------------------
+000500 01  SAIDA-POS-REC.
+000600     05  SPR-PERIODO             PIC X(07).
+000700     05  SPR-NUM-PRATOS          PIC 9(02).
+000800     05  SPR-DISH OCCURS 8 TIMES.
+000900         10  SPR-PRATO           PIC X(06).
+001000         10  SPR-QTD             PIC 9(02).
+001100     05  SPR-VALOR-TOTAL         PIC 9(05)V99.
