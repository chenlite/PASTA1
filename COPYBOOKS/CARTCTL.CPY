@@ -0,0 +1,10 @@
+000100*----------------------------------------------------------------
+000200* CARTCTL - CARTAO DE CONTROLE DE PEDIDOS, UM POR TICKET, USADO NO
+000300*           ARQUIVO DE ENTRADA DO LOTE (CARDIN) E NO DE REJEITOS.
+000400*----------------------------------------------------------------
+000500 01  CARTAO-CONTROLE.
+000600     05  CC-PERIODO              PIC X(07).
+000700     05  CC-VIRGULA1             PIC X(01).
+000800     05  CC-DISH OCCURS 8 TIMES.
+000900         10  CC-PRATO            PIC X(01).
+001000         10  CC-VIRGULAS         PIC X(01).
