@@ -0,0 +1,6 @@
+000100*----------------------------------------------------------------
+000200* CKPTREC - CHECKPOINT (CKPTFILE) COM A POSICAO DO ULTIMO
+000300*           CARTAO DE CONTROLE PROCESSADO COM SUCESSO.
+000400*----------------------------------------------------------------
+000500 01  CKPT-REC.
+000600     05  CKPT-ULT-REGISTRO       PIC 9(06).
