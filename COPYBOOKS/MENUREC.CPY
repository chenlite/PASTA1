@@ -0,0 +1,9 @@
+000100*----------------------------------------------------------------
+000200* MENUREC - REGISTRO DO CARDAPIO EXTERNO (MENUFILE), UM POR
+000300*           PRATO, CHAVEADO POR PERIODO E NUMERO DO PRATO.
+000400*----------------------------------------------------------------
+000500 01  MENU-REC.
+000600     05  MENU-PERIODO            PIC X(07).
+000700     05  MENU-DISH-NUM           PIC 9(01).
+000800     05  MENU-PRATO              PIC X(06).
+000900     05  MENU-PRECO              PIC 9(03)V99.
